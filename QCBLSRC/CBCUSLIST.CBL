@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCUSLIST.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   08 AUG. 2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSFL3-FILE
+               ASSIGN TO DATABASE-CUSFL3
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSFL3-RECORD.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SORTWK01.
+
+           SELECT REPORT-FILE
+               ASSIGN TO PRINTER-QSYSPRT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSFL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSFL3-RECORD.
+           COPY DDS-RCUSF         OF  CUSFL3.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SK-DSDCDE           PIC X(05).
+           05  SK-CUSSTAT          PIC X(01).
+           05  SK-CUSNO            PIC S9(05).
+           05  SK-CNAME            PIC X(30).
+           05  SK-CNTRY            PIC X(20).
+           05  SK-SINIT            PIC X(03).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CUSFL3               PIC X(1)  VALUE "N".
+           88  END-OF-CUSFL3           VALUE "Y".
+       01  WS-EOF-SORT                 PIC X(1)  VALUE "N".
+           88  END-OF-SORT             VALUE "Y".
+       01  WS-LINE-COUNT                PIC 99    VALUE 0.
+       01  WS-PAGE-COUNT                PIC 999   VALUE 0.
+       01  WS-LINES-PER-PAGE             PIC 99   VALUE 60.
+       01  WS-BREAK-DSDCDE              PIC X(05) VALUE SPACES.
+       01  WS-BREAK-CUSSTAT             PIC X(01) VALUE SPACES.
+       01  WS-FIRST-GROUP               PIC X(1)  VALUE "Y".
+           88  FIRST-GROUP              VALUE "Y".
+
+       01  HDG-LINE-1.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(36) VALUE
+                    "CBCUSLIST - CUSTOMER MASTER LISTING".
+           05  FILLER               PIC X(11) VALUE "    PAGE  ".
+           05  HDG-PAGE-NO          PIC ZZ9.
+
+       01  HDG-LINE-2.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE
+                    "DISTRIBUTOR / STATUS".
+           05  FILLER               PIC X(16) VALUE SPACES.
+           05  FILLER               PIC X(40) VALUE
+                    "CUST NO  CUSTOMER NAME".
+
+       01  GRP-LINE.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE
+                    "DISTRIBUTOR: ".
+           05  GRP-DSDCDE           PIC X(05).
+           05  FILLER               PIC X(12) VALUE
+                    "   STATUS: ".
+           05  GRP-CUSSTAT          PIC X(01).
+
+       01  DTL-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  DTL-CUSNO            PIC ----9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-CNAME            PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-CNTRY            PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-SINIT            PIC X(03).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           OPEN  INPUT  CUSFL3-FILE.
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SK-DSDCDE
+                   ASCENDING KEY SK-CUSSTAT
+                   ASCENDING KEY SK-CUSNO
+                INPUT PROCEDURE  IS RELEASE-RTN  THRU  RELEASE-EXIT
+                OUTPUT PROCEDURE IS REPORT-RTN   THRU  REPORT-EXIT.
+           CLOSE CUSFL3-FILE.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * RELEASE-RTN - feeds every CUSFL3 record to the sort in
+      * DSDCDE / status / customer-number order.
+      *----------------------------------------------------------------
+       RELEASE-RTN.
+           READ CUSFL3-FILE NEXT RECORD
+                AT END SET END-OF-CUSFL3 TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-CUSFL3
+             MOVE DSDCDE OF CUSFL3-RECORD TO SK-DSDCDE
+             MOVE CUSSTAT OF CUSFL3-RECORD TO SK-CUSSTAT
+             MOVE CUSNO OF CUSFL3-RECORD  TO SK-CUSNO
+             MOVE CNAME OF CUSFL3-RECORD  TO SK-CNAME
+             MOVE CNTRY OF CUSFL3-RECORD  TO SK-CNTRY
+             MOVE SINIT OF CUSFL3-RECORD  TO SK-SINIT
+             RELEASE SORT-WORK-RECORD
+             READ CUSFL3-FILE NEXT RECORD
+                  AT END SET END-OF-CUSFL3 TO TRUE
+             END-READ
+           END-PERFORM.
+       RELEASE-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * REPORT-RTN - returns the sorted records and prints the
+      * listing, breaking on distributor code and status.
+      *----------------------------------------------------------------
+       REPORT-RTN.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM PRINT-HEADINGS  THRU  PRINT-HEADINGS-EXIT.
+           RETURN SORT-WORK-FILE
+                  AT END SET END-OF-SORT TO TRUE
+           END-RETURN.
+           PERFORM UNTIL END-OF-SORT
+             IF FIRST-GROUP
+                OR SK-DSDCDE NOT = WS-BREAK-DSDCDE
+                OR SK-CUSSTAT NOT = WS-BREAK-CUSSTAT
+               MOVE "N" TO WS-FIRST-GROUP
+               MOVE SK-DSDCDE  TO WS-BREAK-DSDCDE
+               MOVE SK-CUSSTAT TO WS-BREAK-CUSSTAT
+               IF WS-LINE-COUNT > 0
+                 MOVE SPACES TO REPORT-LINE
+                 WRITE REPORT-LINE
+               END-IF
+               IF WS-LINE-COUNT + 2 > WS-LINES-PER-PAGE
+                 PERFORM PRINT-HEADINGS  THRU  PRINT-HEADINGS-EXIT
+               END-IF
+               MOVE SPACES TO GRP-LINE
+               MOVE SK-DSDCDE  TO GRP-DSDCDE
+               MOVE SK-CUSSTAT TO GRP-CUSSTAT
+               WRITE REPORT-LINE FROM GRP-LINE
+               ADD 1 TO WS-LINE-COUNT
+             END-IF
+             IF WS-LINE-COUNT + 1 > WS-LINES-PER-PAGE
+               PERFORM PRINT-HEADINGS  THRU  PRINT-HEADINGS-EXIT
+             END-IF
+             MOVE SPACES    TO DTL-LINE
+             MOVE SK-CUSNO  TO DTL-CUSNO
+             MOVE SK-CNAME  TO DTL-CNAME
+             MOVE SK-CNTRY  TO DTL-CNTRY
+             MOVE SK-SINIT  TO DTL-SINIT
+             WRITE REPORT-LINE FROM DTL-LINE
+             ADD 1 TO WS-LINE-COUNT
+             RETURN SORT-WORK-FILE
+                    AT END SET END-OF-SORT TO TRUE
+             END-RETURN
+           END-PERFORM.
+           CLOSE REPORT-FILE.
+       REPORT-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * PRINT-HEADINGS - starts a new page and prints the report
+      * headings.
+      *----------------------------------------------------------------
+       PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+           IF WS-LINE-COUNT > 0
+             WRITE REPORT-LINE FROM HDG-LINE-1
+                   AFTER ADVANCING PAGE
+           ELSE
+             WRITE REPORT-LINE FROM HDG-LINE-1
+           END-IF.
+           WRITE REPORT-LINE FROM HDG-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 3 TO WS-LINE-COUNT.
+       PRINT-HEADINGS-EXIT. EXIT.
