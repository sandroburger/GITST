@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCUSRECN.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   08 AUG. 2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSFL3-FILE
+               ASSIGN TO DATABASE-CUSFL3
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSFL3-RECORD.
+
+           SELECT DISTS-FILE
+               ASSIGN TO DATABASE-DISTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF DISTS-RECORD
+                        WITH DUPLICATES.
+
+           SELECT REPORT-FILE
+               ASSIGN TO PRINTER-QSYSPRT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSFL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSFL3-RECORD.
+           COPY DDS-RCUSF         OF  CUSFL3.
+
+       FD  DISTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DISTS-RECORD.
+           COPY DDS-RPRODS        OF  DISTS.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CUSFL3               PIC X(1)  VALUE "N".
+           88  END-OF-CUSFL3           VALUE "Y".
+       01  RECORD-FOUND-DISTS           PIC X(1)  VALUE SPACES.
+       01  WS-LINE-COUNT                PIC 99    VALUE 0.
+       01  WS-PAGE-COUNT                PIC 999   VALUE 0.
+       01  WS-LINES-PER-PAGE            PIC 99    VALUE 60.
+       01  WS-ORPHAN-COUNT              PIC 9(5)  VALUE 0.
+
+       01  HDG-LINE-1.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(45) VALUE
+                "CBCUSRECN - ORPHANED DISTRIBUTOR CODE REPORT".
+           05  FILLER               PIC X(11) VALUE "    PAGE  ".
+           05  HDG-PAGE-NO          PIC ZZ9.
+
+       01  HDG-LINE-2.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  FILLER               PIC X(46) VALUE
+                "CUST NO  CUSTOMER NAME                  DSDCDE".
+
+       01  DTL-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  DTL-CUSNO            PIC ----9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-CNAME            PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DTL-DSDCDE           PIC X(05).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  FILLER               PIC X(26) VALUE
+                "- NO MATCHING DISTS RECORD".
+
+       01  TRL-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  FILLER               PIC X(26) VALUE
+                "ORPHANED CUSTOMERS FOUND: ".
+           05  TRL-COUNT             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+           PERFORM OPEN-FILES.
+           PERFORM PRINT-HEADINGS  THRU  PRINT-HEADINGS-EXIT.
+           PERFORM READ-CUSFL3-RTN  THRU  READ-CUSFL3-EXIT.
+           PERFORM UNTIL END-OF-CUSFL3
+             PERFORM CHECK-DISTRIBUTOR-RTN THRU CHECK-DISTRIBUTOR-EXIT
+             PERFORM READ-CUSFL3-RTN  THRU  READ-CUSFL3-EXIT
+           END-PERFORM.
+           PERFORM PRINT-TRAILER-RTN  THRU  PRINT-TRAILER-EXIT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * READ-CUSFL3-RTN - reads the next customer master record.
+      *----------------------------------------------------------------
+       READ-CUSFL3-RTN.
+           READ CUSFL3-FILE NEXT RECORD
+                AT END SET END-OF-CUSFL3 TO TRUE
+           END-READ.
+       READ-CUSFL3-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * CHECK-DISTRIBUTOR-RTN - looks up the customer's DSDCDE on
+      * DISTS-FILE and reports it when no matching record exists.
+      *----------------------------------------------------------------
+       CHECK-DISTRIBUTOR-RTN.
+           IF DSDCDE OF CUSFL3-RECORD NOT = SPACES
+             MOVE DSDCDE OF CUSFL3-RECORD TO DSDCDE OF DISTS-RECORD
+             MOVE "Y" TO RECORD-FOUND-DISTS
+             START DISTS-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                     OF DISTS-RECORD
+                   INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-DISTS  END-START
+             IF RECORD-FOUND-DISTS = "N"
+               IF WS-LINE-COUNT + 1 > WS-LINES-PER-PAGE
+                 PERFORM PRINT-HEADINGS  THRU  PRINT-HEADINGS-EXIT
+               END-IF
+               MOVE SPACES      TO DTL-LINE
+               MOVE CUSNO OF CUSFL3-RECORD  TO DTL-CUSNO
+               MOVE CNAME OF CUSFL3-RECORD  TO DTL-CNAME
+               MOVE DSDCDE OF CUSFL3-RECORD TO DTL-DSDCDE
+               WRITE REPORT-LINE FROM DTL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-ORPHAN-COUNT
+             END-IF
+           END-IF.
+       CHECK-DISTRIBUTOR-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * PRINT-HEADINGS - starts a new page and prints the report
+      * headings.
+      *----------------------------------------------------------------
+       PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+           IF WS-LINE-COUNT > 0
+             WRITE REPORT-LINE FROM HDG-LINE-1
+                   AFTER ADVANCING PAGE
+           ELSE
+             WRITE REPORT-LINE FROM HDG-LINE-1
+           END-IF.
+           WRITE REPORT-LINE FROM HDG-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 3 TO WS-LINE-COUNT.
+       PRINT-HEADINGS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * PRINT-TRAILER-RTN - prints the orphan count at the end of
+      * the report.
+      *----------------------------------------------------------------
+       PRINT-TRAILER-RTN.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-ORPHAN-COUNT TO TRL-COUNT.
+           WRITE REPORT-LINE FROM TRL-LINE.
+       PRINT-TRAILER-EXIT. EXIT.
+
+       OPEN-FILES.
+           OPEN INPUT  CUSFL3-FILE
+                       DISTS-FILE
+                OUTPUT REPORT-FILE.
+
+       CLOSE-FILES.
+           CLOSE CUSFL3-FILE
+                 DISTS-FILE
+                 REPORT-FILE.
