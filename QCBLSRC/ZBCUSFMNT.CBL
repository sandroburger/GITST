@@ -21,13 +21,36 @@
                ASSIGN TO DATABASE-CUSFL3
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSFL3-RECORD.
 
            SELECT DISTS-FILE
                ASSIGN TO DATABASE-DISTS
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF DISTS-RECORD
+                        WITH DUPLICATES.
+
+           SELECT CUSFHIST-FILE
+               ASSIGN TO DATABASE-CUSFHIST
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD.
+
+           SELECT SALUTS-FILE
+               ASSIGN TO DATABASE-SALUTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SALUTS-RECORD.
+
+           SELECT CONHDR-FILE
+               ASSIGN TO DATABASE-CONHDR
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDR-RECORD
                         WITH DUPLICATES.
 
        DATA DIVISION.
@@ -48,9 +71,34 @@
        01  DISTS-RECORD.
            COPY DDS-RPRODS        OF  DISTS.
 
+       FD  CUSFHIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSFHIST-RECORD.
+           COPY DDS-RCUSFH        OF  CUSFHIST.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN        OF  SLMEN.
+
+       FD  SALUTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SALUTS-RECORD.
+           COPY DDS-RSALUT        OF  SALUTS.
+
+       FD  CONHDR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDR-RECORD.
+           COPY DDS-RCONHDR       OF  CONHDR.
+
        WORKING-STORAGE SECTION.
        01  MSGID                       PIC X(7).
        01  WS-ERRMSG                   PIC X(132).
+       01  WS-WARNMSG                  PIC X(132).
+       01  WS-DUP-NAME-ACK             PIC X(1)  VALUE "N".
+       01  WS-DUP-WARNED-NAME          PIC X(30) VALUE SPACES.
+       01  WS-SAVE-CUSNO               PIC S9(5) COMP.
+       01  WS-CONTACT-COUNT            PIC 999   COMP.
        01  WS-NO-OF-PAGES              PIC S9(2) VALUE 2.
        01  WS-VARIABLES.
            02  WS-ERROR                PIC X VALUE SPACE.
@@ -58,14 +106,17 @@
            02  RECORD-FOUND-SFL        PIC X VALUE SPACES.
            02  RECORD-FOUND-DISTS      PIC X VALUE SPACES.
            02  RECORD-FOUND-SLMEN      PIC X VALUE SPACES.
+           02  RECORD-FOUND-SALUTS     PIC X VALUE SPACES.
            02  RECORD-FOUND            PIC X VALUE SPACES.
            02  RECORD-PROCESS          PIC X VALUE SPACES.
            02  RECORD-FOUND-CUSFL3     PIC X VALUE SPACES.
            02  RECORD-FOUND-CONHDR     PIC X VALUE SPACES.
+           02  DIST-ACTIVE-FOUND       PIC X VALUE SPACES.
        01  WS-XWG4TX                   PIC X(40).
        01  WS-EXIT-MAIN                PIC X(1) VALUE "N".
        01  WS-STATUSES                 PIC X(1).
            88 STATUSES                 VALUE "4" "5" "6" "7" "8" "9".
+       01  WS-OPERATOR-ID              PIC X(10).
 
        01  WS-FLAGS.
            02  DISPLAY-STATUS PIC XX.
@@ -84,12 +135,20 @@
            02  OPR-SW2                  PIC 1  VALUE B"0".
                88  VALID-OK             VALUE B"1".
                88  VALID-NOT-OK         VALUE B"0".
+           02  OPR-SW3                  PIC 1  VALUE B"0".
+               88  ADD-MODE             VALUE B"1".
+               88  ADD-MODE-OFF         VALUE B"0".
+           02  OPR-SW4                  PIC 1  VALUE B"0".
+               88  RECORD-SAVED         VALUE B"1".
+               88  RECORD-NOT-SAVED     VALUE B"0".
 
        01  WS-INDIC-AREA.
            02  IN03                    PIC 1  INDIC 03.
                88  EXIT-KEY            VALUE B"1".
            02  IN12                    PIC 1  INDIC 12.
                88  CANCEL-KEY          VALUE B"1".
+           02  IN06                    PIC 1  INDIC 06.
+               88  ADD-F06             VALUE B"1".
            02  IN08                    PIC 1  INDIC 08.
                88  CONTACTS-F08        VALUE B"1".
            02  IN09                    PIC 1  INDIC 09.
@@ -122,43 +181,105 @@
 
        PROCESS-ROUTINE.
            MOVE LS-CUSTOMER TO CUSNO OF CUSFL3-RECORD.
+           SET ADD-MODE-OFF     TO TRUE.
+           SET RECORD-NOT-SAVED TO TRUE.
+           MOVE "N" TO WS-DUP-NAME-ACK.
+           MOVE SPACES TO WS-DUP-WARNED-NAME.
            READ CUSFL3-FILE
                   INVALID KEY
-                       PERFORM CLOSE-FILES
-                       STOP RUN.
+                       SET ADD-MODE TO TRUE
+           END-READ.
+           IF ADD-MODE
+      * Customer not on file - drop into add mode with a blank panel
+             INITIALIZE CUSFL3-RECORD
+             MOVE LS-CUSTOMER TO CUSNO OF CUSFL3-RECORD
+           END-IF.
       * Set Screen Values
            PERFORM WRITESCN-RTN  THRU WRITESCN-EXIT.
-           MOVE "Please make required changes.. "
-                                 TO ZMESSAGE.
+           IF ADD-MODE
+             MOVE "Customer not found - enter details to add.. "
+                                   TO ZMESSAGE
+           ELSE
+             MOVE "Please make required changes.. "
+                                   TO ZMESSAGE
+           END-IF.
 
-           PERFORM UNTIL  EXIT-KEY OR CANCEL-KEY
-             WRITE  DISPLAY-REC  FORMAT "ZZFT01"
-             READ  DISPLAY-FILE  RECORD
+           PERFORM EDITPNL-RTN  THRU  EDITPNL-EXIT
+                       UNTIL  EXIT-KEY OR CANCEL-KEY OR RECORD-SAVED.
+       PRC-EXIT. EXIT.
 
-             EVALUATE TRUE
-               WHEN CONTACTS-F08
-                 CALL "WWCCONS"  USING ZCUSNO OF ZZFT01-O
-                 CANCEL "WWCCONS"
+      *----------------------------------------------------------------
+      * EDITPNL-RTN - one display/read/validate/save round trip for
+      * the ZZFT01 panel.  PROCESS-ROUTINE repeats this until the
+      * operator exits, cancels, or the record has been saved.
+      *----------------------------------------------------------------
+       EDITPNL-RTN.
+           WRITE  DISPLAY-REC  FORMAT "ZZFT01"
+           READ  DISPLAY-FILE  RECORD
+
+           EVALUATE TRUE
+             WHEN CONTACTS-F08
+               CALL "WWCCONS"  USING ZCUSNO OF ZZFT01-O
+               CANCEL "WWCCONS"
+      * Don't lose an in-progress add (F06) behind this side call
+               IF ADD-MODE
+                 GO EDITPNL-RTN
+               ELSE
                  GO PROCESS-ROUTINE
-               WHEN DIST-F09
-                 CALL "DSPDISTS" USING ZDSDCDE OF ZZFT01-O
-                 CANCEL "DSPDISTS"
+               END-IF
+             WHEN DIST-F09
+               CALL "DSPDISTS" USING ZDSDCDE OF ZZFT01-O
+               CANCEL "DSPDISTS"
+               IF ADD-MODE
+                 GO EDITPNL-RTN
+               ELSE
                  GO PROCESS-ROUTINE
-               WHEN DLVRY-AREA-F10
-                 CALL "WWRAREAS" USING ZSINIT OF ZZFT01-O
-                 CANCEL "WWRAREAS"
+               END-IF
+             WHEN DLVRY-AREA-F10
+               CALL "WWRAREAS" USING ZSINIT OF ZZFT01-O
+               CANCEL "WWRAREAS"
+               IF ADD-MODE
+                 GO EDITPNL-RTN
+               ELSE
                  GO PROCESS-ROUTINE
-             END-EVALUATE
-
-             PERFORM VALIDATE-RTN  THRU  VALIDATE-EXIT
-             IF VALID-OK
-               PERFORM UPDFILE-RTN  THRU  UPDFILE-EXIT
-               GO PRC-EXIT
+               END-IF
+             WHEN ADD-F06
+      * Operator asked for a blank panel to add a new customer
+               SET ADD-MODE TO TRUE
+               MOVE B"0" TO IN31
+               INITIALIZE CUSFL3-RECORD
+               MOVE "N" TO WS-DUP-NAME-ACK
+               MOVE SPACES TO WS-DUP-WARNED-NAME
+               PERFORM WRITESCN-RTN  THRU WRITESCN-EXIT
+               MOVE "Enter customer number and details to add.. "
+                                     TO ZMESSAGE
+               GO EDITPNL-RTN
+           END-EVALUATE
+
+           PERFORM VALIDATE-RTN  THRU  VALIDATE-EXIT
+           IF VALID-OK
+             IF WS-DUP-NAME-ACK = "W"
+      * Name clashes with another customer - warn and wait for the
+      * operator's confirming keystroke before the save is attempted.
+               MOVE WS-WARNMSG TO ZMESSAGE
+               MOVE "Y" TO WS-DUP-NAME-ACK
+               MOVE ZCNAME OF ZZFT01-I TO WS-DUP-WARNED-NAME
              ELSE
-               MOVE WS-ERRMSG TO ZMESSAGE
+               IF ADD-MODE
+                 PERFORM ADDFILE-RTN  THRU  ADDFILE-EXIT
+               ELSE
+                 PERFORM UPDFILE-RTN  THRU  UPDFILE-EXIT
+               END-IF
+               IF VALID-NOT-OK
+                 MOVE WS-ERRMSG TO ZMESSAGE
+               ELSE
+                 SET RECORD-SAVED TO TRUE
+               END-IF
              END-IF
-           END-PERFORM.
-       PRC-EXIT. EXIT.
+           ELSE
+             MOVE WS-ERRMSG TO ZMESSAGE
+           END-IF.
+       EDITPNL-EXIT. EXIT.
 
        INITIAL-RTN.
            MOVE "CBCUSFMNT" TO ZZPGM.
@@ -183,18 +304,38 @@
 
        OPEN-FILES.
                OPEN  INPUT  DISTS-FILE
+                            SLMEN-FILE
+                            SALUTS-FILE
+                            CONHDR-FILE
                      I-O    DISPLAY-FILE
-                            CUSFL3-FILE.
+                            CUSFL3-FILE
+                     EXTEND CUSFHIST-FILE.
 
        CLOSE-FILES.
                CLOSE   DISPLAY-FILE
                        CUSFL3-FILE
-                       DISTS-FILE.
+                       DISTS-FILE
+                       CUSFHIST-FILE
+                       SLMEN-FILE
+                       SALUTS-FILE
+                       CONHDR-FILE.
 
        VALIDATE-RTN.
            MOVE ALL B"0" TO ZZFT01-O-INDIC.
-           MOVE B"1" TO IN31.
+           IF ADD-MODE
+             MOVE B"0" TO IN31
+           ELSE
+             MOVE B"1" TO IN31
+           END-IF.
            SET VALID-OK TO TRUE.
+      * Customer number - required when adding a new customer
+           IF ADD-MODE AND ZCUSNO OF ZZFT01-I = ZEROS
+             MOVE INDIC-ON TO IN31
+             MOVE "OEM0026" TO  MSGID
+             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+             SET VALID-NOT-OK TO TRUE
+             GO VALIDATE-EXIT
+           END-IF
       * Customer name
            IF ZCNAME OF ZZFT01-I = SPACES
              MOVE INDIC-ON TO IN32
@@ -222,11 +363,28 @@
              SET VALID-NOT-OK TO TRUE
              GO VALIDATE-EXIT
            END-IF
+      * Salesman initials
+           IF ZSINIT OF ZZFT01-I NOT = SPACES
+             MOVE ZSINIT OF ZZFT01-I TO SINIT OF SLMEN-RECORD
+             MOVE "Y" TO RECORD-FOUND-SLMEN
+             START SLMEN-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                     OF SLMEN-RECORD
+                   INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SLMEN  END-START
+             IF RECORD-FOUND-SLMEN = "N"
+               MOVE INDIC-ON TO IN37
+               MOVE "OEM0022" TO  MSGID
+               CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+               SET VALID-NOT-OK TO TRUE
+               GO VALIDATE-EXIT
+             END-IF
+           END-IF
       * Distributor
            IF ZDSDCDE OF ZZFT01-I NOT = SPACES
              MOVE ZDSDCDE OF ZZFT01-I TO DSDCDE OF DISTS-RECORD
              MOVE "Y" TO RECORD-FOUND
              START DISTS-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                     OF DISTS-RECORD
                    INVALID KEY
                       MOVE "N" TO RECORD-FOUND  END-START
              IF RECORD-FOUND = "N"
@@ -236,6 +394,31 @@
                SET VALID-NOT-OK TO TRUE
                GO VALIDATE-EXIT
              END-IF
+      * DSDCDE allows duplicate DISTS-RECORDs - scan every row under
+      * this code rather than just the first, looking for one active
+      * distributor before rejecting the code as inactive.
+             MOVE "N" TO DIST-ACTIVE-FOUND
+             PERFORM UNTIL RECORD-FOUND = "N"
+               READ DISTS-FILE NEXT RECORD
+                     AT END  MOVE "N" TO RECORD-FOUND  END-READ
+               IF RECORD-FOUND = "Y"
+                 IF DSDCDE OF DISTS-RECORD NOT = ZDSDCDE OF ZZFT01-I
+                   MOVE "N" TO RECORD-FOUND
+                 ELSE
+                   IF DIST-ACTIVE
+                     MOVE "Y" TO DIST-ACTIVE-FOUND
+                     MOVE "N" TO RECORD-FOUND
+                   END-IF
+                 END-IF
+               END-IF
+             END-PERFORM
+             IF DIST-ACTIVE-FOUND NOT = "Y"
+               MOVE INDIC-ON TO IN38
+               MOVE "OEM0023" TO  MSGID
+               CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+               SET VALID-NOT-OK TO TRUE
+               GO VALIDATE-EXIT
+             END-IF
            END-IF
       * Status
            IF ZSTATUS OF ZZFT01-I NOT = SPACES
@@ -256,72 +439,222 @@
              SET VALID-NOT-OK TO TRUE
              GO VALIDATE-EXIT
            END-IF
-      * Title
+      * Title - validated against the SALUTS reference file
            IF ZSALUT OF ZZFT01-I NOT = SPACES
-            IF ZSALUT OF ZZFT01-I NOT = "Mr"
-               AND ZSALUT OF ZZFT01-I NOT = "Mrs"
-               AND ZSALUT OF ZZFT01-I NOT = "Ms"
-               AND ZSALUT OF ZZFT01-I NOT = "Dr"
-               AND ZSALUT OF ZZFT01-I NOT = "Doctor"
-               AND ZSALUT OF ZZFT01-I NOT = "Professor"
-               AND ZSALUT OF ZZFT01-I NOT = "Sir"
-               AND ZSALUT OF ZZFT01-I NOT = "Lord"
-               AND ZSALUT OF ZZFT01-I NOT = "Lady"
-             MOVE INDIC-ON TO IN41
-             MOVE "OEM0021" TO  MSGID
-             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-             SET VALID-NOT-OK TO TRUE
-             GO VALIDATE-EXIT
-            END-IF
+             MOVE ZSALUT OF ZZFT01-I TO SALCDE OF SALUTS-RECORD
+             MOVE "Y" TO RECORD-FOUND-SALUTS
+             START SALUTS-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                     OF SALUTS-RECORD
+                   INVALID KEY
+                      MOVE "N" TO RECORD-FOUND-SALUTS  END-START
+             IF RECORD-FOUND-SALUTS = "N"
+               MOVE INDIC-ON TO IN41
+               MOVE "OEM0021" TO  MSGID
+               CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+               SET VALID-NOT-OK TO TRUE
+               GO VALIDATE-EXIT
+             END-IF
            END-IF.
+      * Warn (but do not block) if another customer already has
+      * this name on file.
+           PERFORM DUPCHK-RTN  THRU  DUPCHK-EXIT.
        VALIDATE-EXIT.
 
        WRITESCN-RTN.
            INITIALIZE ZZFT01-O.
+           PERFORM COUNTCONTACTS-RTN  THRU  COUNTCONTACTS-EXIT.
            MOVE CUSNO OF CUSFL3-RECORD TO ZCUSNO OF ZZFT01-O.
-           MOVE CNAME  TO ZCNAME OF ZZFT01-O.
-           MOVE ADD1   TO ZADD1  OF ZZFT01-O.
-           MOVE ADD2   TO ZADD2  OF ZZFT01-O.
-           MOVE ADD3   TO ZADD3  OF ZZFT01-O.
-           MOVE ADD4   TO ZADD4  OF ZZFT01-O.
-           MOVE CNTRY  TO ZCNTRY OF ZZFT01-O.
-           MOVE PSCD   TO ZPSCD  OF ZZFT01-O.
-           MOVE TELNO  TO ZTELNO OF ZZFT01-O.
-           MOVE FAXNO  TO ZFAXNO OF ZZFT01-O.
-           MOVE EMAIL  TO ZEMAIL OF ZZFT01-O.
-           MOVE WEBSIT TO ZWEBSIT OF ZZFT01-O.
+           MOVE CNAME OF CUSFL3-RECORD  TO ZCNAME OF ZZFT01-O.
+           MOVE ADD1 OF CUSFL3-RECORD   TO ZADD1  OF ZZFT01-O.
+           MOVE ADD2 OF CUSFL3-RECORD   TO ZADD2  OF ZZFT01-O.
+           MOVE ADD3 OF CUSFL3-RECORD   TO ZADD3  OF ZZFT01-O.
+           MOVE ADD4 OF CUSFL3-RECORD   TO ZADD4  OF ZZFT01-O.
+           MOVE CNTRY OF CUSFL3-RECORD  TO ZCNTRY OF ZZFT01-O.
+           MOVE PSCD OF CUSFL3-RECORD   TO ZPSCD  OF ZZFT01-O.
+           MOVE TELNO OF CUSFL3-RECORD  TO ZTELNO OF ZZFT01-O.
+           MOVE FAXNO OF CUSFL3-RECORD  TO ZFAXNO OF ZZFT01-O.
+           MOVE EMAIL OF CUSFL3-RECORD  TO ZEMAIL OF ZZFT01-O.
+           MOVE WEBSIT OF CUSFL3-RECORD TO ZWEBSIT OF ZZFT01-O.
            MOVE DSDCDE OF CUSFL3-RECORD TO ZDSDCDE OF ZZFT01-O.
-           MOVE SINIT  TO ZSINIT  OF ZZFT01-O.
-           MOVE USERNM TO ZUSERNM OF ZZFT01-O.
-           MOVE SALUT  TO ZSALUT  OF ZZFT01-O.
-           MOVE JTITLE TO ZJTITLE OF ZZFT01-O.
+           MOVE SINIT OF CUSFL3-RECORD  TO ZSINIT  OF ZZFT01-O.
+           MOVE CUSSTAT OF CUSFL3-RECORD TO ZSTATUS OF ZZFT01-O.
+           MOVE USERNM OF CUSFL3-RECORD TO ZUSERNM OF ZZFT01-O.
+           MOVE SALUT OF CUSFL3-RECORD  TO ZSALUT  OF ZZFT01-O.
+           MOVE JTITLE OF CUSFL3-RECORD TO ZJTITLE OF ZZFT01-O.
+           MOVE WS-CONTACT-COUNT TO ZCONCNT OF ZZFT01-O.
        WRITESCN-EXIT. EXIT.
 
+      *----------------------------------------------------------------
+      * COUNTCONTACTS-RTN - counts the CONHDR entries on file for the
+      * customer currently in CUSFL3-RECORD, for display on ZZFT01.
+      *----------------------------------------------------------------
+       COUNTCONTACTS-RTN.
+           MOVE ZERO TO WS-CONTACT-COUNT.
+           MOVE CUSNO OF CUSFL3-RECORD TO CUSNO OF CONHDR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONHDR.
+           START CONHDR-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                    OF CONHDR-RECORD
+                 INVALID KEY
+                    MOVE "N" TO RECORD-FOUND-CONHDR  END-START.
+           PERFORM UNTIL RECORD-FOUND-CONHDR = "N"
+             READ CONHDR-FILE NEXT RECORD
+                  AT END MOVE "N" TO RECORD-FOUND-CONHDR
+             END-READ
+             IF RECORD-FOUND-CONHDR = "Y"
+               IF CUSNO OF CONHDR-RECORD = CUSNO OF CUSFL3-RECORD
+                 ADD 1 TO WS-CONTACT-COUNT
+               ELSE
+                 MOVE "N" TO RECORD-FOUND-CONHDR
+               END-IF
+             END-IF
+           END-PERFORM.
+       COUNTCONTACTS-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * DUPCHK-RTN - warns (does not block) when the customer name
+      * being saved already belongs to a different CUSNO on file.
+      * CUSFL3-FILE has no keyed access path over CNAME, so this
+      * scans the file sequentially by primary key, the same way
+      * CBCUSLIST/CBCUSRECN scan the whole customer master.
+      * WS-DUP-NAME-ACK: "N" not yet checked/warned this save,
+      *                  "W" warning raised - awaiting operator's
+      *                      confirming keystroke, "Y" already
+      *                      confirmed - do not check again, as long
+      *                      as ZCNAME still matches the name the
+      *                      warning was raised for (WS-DUP-WARNED-
+      *                      NAME) - a changed name must be re-scanned.
+      *----------------------------------------------------------------
+       DUPCHK-RTN.
+           IF WS-DUP-NAME-ACK = "Y"
+                 AND ZCNAME OF ZZFT01-I = WS-DUP-WARNED-NAME
+             GO DUPCHK-EXIT
+           END-IF.
+           IF ZCNAME OF ZZFT01-I = SPACES
+             GO DUPCHK-EXIT
+           END-IF.
+           MOVE CUSNO OF CUSFL3-RECORD TO WS-SAVE-CUSNO.
+           MOVE ZEROS TO CUSNO OF CUSFL3-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CUSFL3.
+           START CUSFL3-FILE KEY IS NOT LESS THAN
+                                    EXTERNALLY-DESCRIBED-KEY
+                                    OF CUSFL3-RECORD
+                 INVALID KEY
+                    MOVE "N" TO RECORD-FOUND-CUSFL3  END-START.
+           PERFORM UNTIL RECORD-FOUND-CUSFL3 = "N"
+             READ CUSFL3-FILE NEXT RECORD
+                  AT END MOVE "N" TO RECORD-FOUND-CUSFL3
+             END-READ
+             IF RECORD-FOUND-CUSFL3 = "Y"
+               IF CNAME OF CUSFL3-RECORD = ZCNAME OF ZZFT01-I
+                   AND CUSNO OF CUSFL3-RECORD NOT = WS-SAVE-CUSNO
+                 MOVE "OEM0024" TO  MSGID
+                 CALL "RTNMSGTEXT"  USING  MSGID  WS-WARNMSG
+                 MOVE "W" TO WS-DUP-NAME-ACK
+                 MOVE "N" TO RECORD-FOUND-CUSFL3
+               END-IF
+             END-IF
+           END-PERFORM.
+      * Re-establish file position on the customer's own record - the
+      * sequential browse above has moved the cursor off it.
+           MOVE WS-SAVE-CUSNO TO CUSNO OF CUSFL3-RECORD.
+           READ CUSFL3-FILE RECORD
+                INVALID KEY CONTINUE
+           END-READ.
+       DUPCHK-EXIT. EXIT.
+
        UPDFILE-RTN.
+           MOVE "C" TO CH-ACTION.
+           MOVE CUSFL3-RECORD TO CH-BEFORE-IMAGE.
            MOVE ZCUSNO OF ZZFT01-O  TO CUSNO OF CUSFL3-RECORD.
-           MOVE ZCNAME OF ZZFT01-O TO CNAME.
-           MOVE ZADD1  OF ZZFT01-O TO ADD1.
-           MOVE ZADD2  OF ZZFT01-O TO ADD2.
-           MOVE ZADD3  OF ZZFT01-O TO ADD3.
-           MOVE ZADD4  OF ZZFT01-O TO ADD4.
-           MOVE ZCNTRY OF ZZFT01-O TO CNTRY.
-           MOVE ZPSCD  OF ZZFT01-O TO PSCD.
-           MOVE ZTELNO OF ZZFT01-O TO TELNO.
-           MOVE ZFAXNO OF ZZFT01-O TO FAXNO.
+           MOVE ZCNAME OF ZZFT01-O TO CNAME OF CUSFL3-RECORD.
+           MOVE ZADD1  OF ZZFT01-O TO ADD1 OF CUSFL3-RECORD.
+           MOVE ZADD2  OF ZZFT01-O TO ADD2 OF CUSFL3-RECORD.
+           MOVE ZADD3  OF ZZFT01-O TO ADD3 OF CUSFL3-RECORD.
+           MOVE ZADD4  OF ZZFT01-O TO ADD4 OF CUSFL3-RECORD.
+           MOVE ZCNTRY OF ZZFT01-O TO CNTRY OF CUSFL3-RECORD.
+           MOVE ZPSCD  OF ZZFT01-O TO PSCD OF CUSFL3-RECORD.
+           MOVE ZTELNO OF ZZFT01-O TO TELNO OF CUSFL3-RECORD.
+           MOVE ZFAXNO OF ZZFT01-O TO FAXNO OF CUSFL3-RECORD.
       *    MOVE ZEMLAD OF ZZFT01-O TO EMAILADD.
-           MOVE ZEMAIL OF ZZFT01-O TO EMAIL.
-           MOVE ZWEBSIT OF ZZFT01-O TO WEBSIT.
+           MOVE ZEMAIL OF ZZFT01-O TO EMAIL OF CUSFL3-RECORD.
+           MOVE ZWEBSIT OF ZZFT01-O TO WEBSIT OF CUSFL3-RECORD.
            MOVE ZDSDCDE OF ZZFT01-O TO DSDCDE OF CUSFL3-RECORD.
-           MOVE ZSINIT  OF ZZFT01-O TO SINIT.
-      *--Cobol reserve word >> STATUS
-      *    MOVE ZSTATUS OF ZZFT01-O TO STATUS OF CUSFL3-RECORD.
-           MOVE ZUSERNM OF ZZFT01-O TO USERNM.
-           MOVE ZSALUT  OF ZZFT01-O TO SALUT.
-           MOVE ZJTITLE OF ZZFT01-O TO JTITLE.
+           MOVE ZSINIT  OF ZZFT01-O TO SINIT OF CUSFL3-RECORD.
+      *--STATUS is a COBOL reserved word - the externally described
+      *  field is carried under the name CUSSTAT throughout this
+      *  program (see DDS-RCUSF).
+           MOVE ZSTATUS OF ZZFT01-O TO CUSSTAT OF CUSFL3-RECORD.
+           MOVE ZUSERNM OF ZZFT01-O TO USERNM OF CUSFL3-RECORD.
+           MOVE ZSALUT  OF ZZFT01-O TO SALUT OF CUSFL3-RECORD.
+           MOVE ZJTITLE OF ZZFT01-O TO JTITLE OF CUSFL3-RECORD.
 
            REWRITE CUSFL3-RECORD
+                     INVALID KEY
+                       MOVE "OEM0027" TO  MSGID
+                       CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+                       SET VALID-NOT-OK TO TRUE
                      NOT INVALID KEY
                        MOVE "Y" TO LS-UPDATED
            END-REWRITE.
+
+           IF VALID-OK
+             MOVE CUSFL3-RECORD TO CH-AFTER-IMAGE
+             PERFORM CUSFHIST-RTN  THRU  CUSFHIST-EXIT
+           END-IF.
        UPDFILE-EXIT. EXIT.
 
+      *----------------------------------------------------------------
+      * ADDFILE-RTN - writes a brand new CUSFL3-RECORD for a customer
+      * number that did not already exist on file (add mode).
+      *----------------------------------------------------------------
+       ADDFILE-RTN.
+           MOVE "A" TO CH-ACTION.
+           INITIALIZE CH-BEFORE-IMAGE.
+           MOVE ZCUSNO OF ZZFT01-O  TO CUSNO OF CUSFL3-RECORD.
+           MOVE ZCNAME OF ZZFT01-O TO CNAME OF CUSFL3-RECORD.
+           MOVE ZADD1  OF ZZFT01-O TO ADD1 OF CUSFL3-RECORD.
+           MOVE ZADD2  OF ZZFT01-O TO ADD2 OF CUSFL3-RECORD.
+           MOVE ZADD3  OF ZZFT01-O TO ADD3 OF CUSFL3-RECORD.
+           MOVE ZADD4  OF ZZFT01-O TO ADD4 OF CUSFL3-RECORD.
+           MOVE ZCNTRY OF ZZFT01-O TO CNTRY OF CUSFL3-RECORD.
+           MOVE ZPSCD  OF ZZFT01-O TO PSCD OF CUSFL3-RECORD.
+           MOVE ZTELNO OF ZZFT01-O TO TELNO OF CUSFL3-RECORD.
+           MOVE ZFAXNO OF ZZFT01-O TO FAXNO OF CUSFL3-RECORD.
+           MOVE ZEMAIL OF ZZFT01-O TO EMAIL OF CUSFL3-RECORD.
+           MOVE ZWEBSIT OF ZZFT01-O TO WEBSIT OF CUSFL3-RECORD.
+           MOVE ZDSDCDE OF ZZFT01-O TO DSDCDE OF CUSFL3-RECORD.
+           MOVE ZSINIT  OF ZZFT01-O TO SINIT OF CUSFL3-RECORD.
+           MOVE ZSTATUS OF ZZFT01-O TO CUSSTAT OF CUSFL3-RECORD.
+           MOVE ZUSERNM OF ZZFT01-O TO USERNM OF CUSFL3-RECORD.
+           MOVE ZSALUT  OF ZZFT01-O TO SALUT OF CUSFL3-RECORD.
+           MOVE ZJTITLE OF ZZFT01-O TO JTITLE OF CUSFL3-RECORD.
+
+           WRITE CUSFL3-RECORD
+                     INVALID KEY
+                       MOVE "OEM0025" TO  MSGID
+                       CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
+                       SET VALID-NOT-OK TO TRUE
+                     NOT INVALID KEY
+                       MOVE "Y" TO LS-UPDATED
+           END-WRITE.
+
+           IF VALID-OK
+             MOVE CUSFL3-RECORD TO CH-AFTER-IMAGE
+             PERFORM CUSFHIST-RTN  THRU  CUSFHIST-EXIT
+           END-IF.
+       ADDFILE-EXIT. EXIT.
+
+      *----------------------------------------------------------------
+      * CUSFHIST-RTN - writes a before/after audit entry to CUSFHIST
+      * for every add or change made to CUSFL3-FILE through this
+      * program.
+      *----------------------------------------------------------------
+       CUSFHIST-RTN.
+           MOVE CUSNO OF CUSFL3-RECORD TO CH-CUSNO.
+           CALL "RTVUSRID" USING WS-OPERATOR-ID.
+           MOVE WS-OPERATOR-ID TO CH-USERID.
+           ACCEPT CH-DATE FROM DATE.
+           ACCEPT CH-TIME FROM TIME.
+           WRITE CUSFHIST-RECORD.
+       CUSFHIST-EXIT. EXIT.
+
